@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    CHKPTIREC - CHECKPOINT/RESTART RECORD LAYOUT (INPUT SIDE)
+000300*    SAME LAYOUT AS CHKPTOREC, UNDER THE CKI- PREFIX, FOR THE
+000400*    CHECKPOINT-IN SIDE OF A RESTART RUN.  SEE CHKPTOREC FOR WHY
+000500*    THIS IS TWO COPYBOOKS INSTEAD OF ONE WITH REPLACING.
+000600*    ------------------------------------------------------------
+000700*    08/09/2026  GG  WRITTEN FOR CHECKPOINT/RESTART SUPPORT.
+000710*    08/09/2026  GG  ADDED CKI-TOTAL-RECS - SEE CHKPTOREC.
+000720*    08/09/2026  GG  ADDED CKI-VECTOR-RECS-READ - SEE CHKPTOREC.
+000730*    08/09/2026  GG  ADDED CKI-VECTOR-COMPLETE-SWITCH - SEE
+000740*                    CHKPTOREC.
+000750*    08/09/2026  GG  ADDED CKI-REJECT-COUNT AND CKI-ERROR-COUNT -
+000760*                    SEE CHKPTOREC.
+000800******************************************************************
+000900 01  CKI-RECORD.
+001000     05  CKI-I             PIC 9(4) COMP.
+001100     05  CKI-S             PIC 9(4) COMP.
+001200     05  CKI-MAX           PIC S9(6).
+001250     05  CKI-TOTAL-RECS    PIC 9(8) COMP.
+001260     05  CKI-VECTOR-RECS-READ PIC 9(4) COMP.
+001270     05  CKI-VECTOR-COMPLETE-SWITCH PIC X(01).
+001280         88  CKI-VECTOR-DONE        VALUE 'Y'.
+001285     05  CKI-REJECT-COUNT  PIC 9(4) COMP.
+001290     05  CKI-ERROR-COUNT   PIC 9(4) COMP.
+001300     05  CKI-SVEC-COUNT    PIC 9(4) COMP.
+001400     05  CKI-SVEC          PIC S9(6)
+001500         OCCURS 500 TIMES.
