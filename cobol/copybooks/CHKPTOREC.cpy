@@ -0,0 +1,57 @@
+000100******************************************************************
+000200*    CHKPTOREC - CHECKPOINT/RESTART RECORD LAYOUT (OUTPUT SIDE)
+000300*    HOLDS ENOUGH OF SORTVECT'S RUNNING STATE (THE LOAD COUNTER,
+000400*    THE SURVIVOR COUNTER, THE RUNNING COMPARATOR, AND THE
+000500*    SURVIVORS COMMITTED SO FAR) THAT A RESTART RUN CAN PICK UP
+000600*    A LONG VECTOR WHERE AN ABENDED RUN LEFT OFF INSTEAD OF
+000700*    RESORTING FROM THE BEGINNING.  THE SURVIVOR TABLE IS A
+000800*    FIXED-SIZE SLOT, AS WIDE AS VECTOR ITSELF, RATHER THAN AN
+000900*    OCCURS DEPENDING ON, SO EACH CHECKPOINT RECORD IS THE SAME
+001000*    LENGTH REGARDLESS OF HOW FAR THE RUN HAS GOTTEN.  CHKPTIREC
+001100*    CARRIES THE SAME LAYOUT UNDER THE CKI- PREFIX FOR THE
+001200*    CHECKPOINT-IN SIDE - KEPT AS TWO COPYBOOKS RATHER THAN ONE
+001300*    WITH REPLACING, SINCE THE COMPILER ON THIS SHOP'S MACHINE
+001400*    DOES NOT RESOLVE A REPLACED DEPENDING-ON NAME IN AN FD'S
+001500*    RECORD CLAUSE.
+001600*    ------------------------------------------------------------
+001700*    08/09/2026  GG  WRITTEN FOR CHECKPOINT/RESTART SUPPORT.
+001710*    08/09/2026  GG  ADDED CKO-TOTAL-RECS SO A RESTART CAN SKIP
+001720*                    PAST VECTORS ALREADY FINISHED BY A PRIOR RUN
+001730*                    IN THE SAME MULTI-VECTOR JOB BEFORE REPLAYING
+001740*                    THE ONE THAT WAS STILL IN FLIGHT.
+001750*    08/09/2026  GG  ADDED CKO-VECTOR-RECS-READ - THE CURRENT
+001760*                    VECTOR'S OWN COUNT RECORD SAYS HOW MANY
+001770*                    DETAIL RECORDS FOLLOW IT, BUT A MALFORMED OR
+001780*                    OUT-OF-RANGE ONE DOES NOT ADVANCE CKO-I, SO
+001790*                    A RESTART NEEDS ITS OWN PHYSICAL-RECORD
+001800*                    COUNT TO KNOW WHERE THE VECTOR'S DETAIL
+001810*                    RECORDS END, SEPARATELY FROM HOW MANY OF
+001820*                    THEM TURNED OUT TO BE VALID.
+001830*    08/09/2026  GG  ADDED CKO-VECTOR-COMPLETE-SWITCH - A
+001840*                    CHECKPOINT WRITTEN AFTER A VECTOR'S SORTED-
+001850*                    OUT/REJECTS-OUT/ERRORS-OUT/SVECIFC SECTIONS
+001860*                    ARE ALL FLUSHED CARRIES 'Y' HERE SO A RESTART
+001870*                    KNOWS TO SKIP PAST THE WHOLE FINISHED VECTOR
+001880*                    AND START THE NEXT ONE FRESH, RATHER THAN
+001890*                    TREATING IT AS THE VECTOR STILL IN FLIGHT.
+001895*    08/09/2026  GG  ADDED CKO-REJECT-COUNT AND CKO-ERROR-COUNT
+001896*                    SO A RESTART CAN RESTORE THE JOB-WIDE REJECT/
+001897*                    ERROR TALLY ALONG WITH EVERYTHING ELSE - THE
+001898*                    AUDIT TRAILER SORTVECT WRITES TO REJECTS-OUT/
+001899*                    ERRORS-OUT AT JOB END WAS OTHERWISE ONLY
+001900*                    COUNTING WHAT HAPPENED SINCE THE RESTART,
+001901*                    UNDERSTATING THE TOTAL BY WHATEVER THE
+001902*                    ABENDED RUN HAD ALREADY LOGGED.
+001800******************************************************************
+001900 01  CKO-RECORD.
+002000     05  CKO-I             PIC 9(4) COMP.
+002100     05  CKO-S             PIC 9(4) COMP.
+002200     05  CKO-MAX           PIC S9(6).
+002250     05  CKO-TOTAL-RECS    PIC 9(8) COMP.
+002260     05  CKO-VECTOR-RECS-READ PIC 9(4) COMP.
+002270     05  CKO-VECTOR-COMPLETE-SWITCH PIC X(01).
+002275     05  CKO-REJECT-COUNT  PIC 9(4) COMP.
+002280     05  CKO-ERROR-COUNT   PIC 9(4) COMP.
+002300     05  CKO-SVEC-COUNT    PIC 9(4) COMP.
+002400     05  CKO-SVEC          PIC S9(6)
+002500         OCCURS 500 TIMES.
