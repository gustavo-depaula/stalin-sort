@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    SVECIFC - SORTED VECTOR INTERFACE RECORD LAYOUT
+000300*    ONE DETAIL RECORD PER SURVIVOR, SVEC(1) THRU SVEC(S), FOLLOWED
+000400*    BY A SINGLE TRAILER RECORD CARRYING THE SURVIVOR COUNT, SO A
+000500*    DOWNSTREAM STEP CAN TELL HOW MANY DETAIL RECORDS TO EXPECT
+000600*    WITHOUT COUNTING THEM ITSELF.  EACH VECTOR IN A BATCH GETS
+000700*    ITS OWN RUN OF DETAIL RECORDS PLUS TRAILER, TAGGED WITH ITS
+000800*    VECTOR ID, THE SAME WAY SORTED-OUT, REJECTS-OUT AND ERRORS-OUT
+000900*    ARE SECTIONED.  IF-VALUE CARRIES THE SURVIVOR VALUE ON A
+001000*    DETAIL RECORD AND THE SURVIVOR COUNT ON A TRAILER RECORD - THE
+001100*    SAME DOUBLE DUTY VI-VALUE ALREADY PULLS ON VECTOR-IN'S COUNT
+001200*    RECORD.
+001300*    ------------------------------------------------------------
+001400*    08/09/2026  GG  WRITTEN SO SORTVECT'S RESULT CAN BE PICKED UP
+001500*                    BY THE NEXT STEP IN THE NIGHTLY BATCH CHAIN
+001600*                    INSTEAD OF ENDING AT THE SORTED-OUT REPORT.
+001700******************************************************************
+001800 01  IF-RECORD.
+001900     05  IF-VECTOR-ID          PIC X(08).
+002000     05  IF-RECORD-TYPE        PIC X(01).
+002100         88  IF-IS-DETAIL          VALUE 'D'.
+002200         88  IF-IS-TRAILER         VALUE 'T'.
+002300     05  IF-VALUE              PIC S9(6) SIGN IS LEADING SEPARATE.
+002400     05  FILLER                PIC X(64) VALUE SPACES.
