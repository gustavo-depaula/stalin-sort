@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    VECTREC - INPUT RECORD LAYOUT FOR THE VECTOR-IN FILE
+000300*    THE FIRST RECORD IS A COUNT RECORD GIVING THE NUMBER OF
+000400*    ELEMENTS THAT FOLLOW.  EVERY RECORD AFTER IT IS ONE VECTOR
+000500*    ELEMENT.
+000600*    ------------------------------------------------------------
+000700*    08/09/2026  GG  ADDED - VECTOR-IN NOW LEADS WITH A COUNT
+000800*                    RECORD SO VECTOR-LENGTH CAN BE SET AT RUN
+000900*                    TIME INSTEAD OF BEING A FIXED OCCURS 10.
+000910*    08/09/2026  GG  VI-VALUE WIDENED TO PIC S9(8) SIGN LEADING
+000920*                    SEPARATE SO FIVE- AND SIX-DIGIT THROUGHPUT
+000930*                    FIGURES AND SIGNED DELTAS CAN BE FED IN.
+000940*    08/09/2026  GG  ADDED VI-SORT-DIRECTION TO THE COUNT RECORD
+000950*                    SO A RUN CAN ASK FOR THE DESCENDING
+000960*                    (RUNNING-MINIMUM) VARIANT OF STALIN-SORT.
+000970*    08/09/2026  GG  ADDED VI-VECTOR-ID TO THE COUNT RECORD SO ONE
+000980*                    JOB CAN RUN A BATCH OF VECTORS, EACH TAGGED
+000990*                    WITH ITS OWN ID, BACK TO BACK.
+001000******************************************************************
+001100 01  VECTOR-IN-RECORD.
+001200     05  VI-VALUE              PIC S9(8) SIGN IS LEADING SEPARATE.
+001210     05  VI-SORT-DIRECTION        PIC X(01).
+001220         88  VI-SORT-ASCENDING    VALUE 'A' ' '.
+001230         88  VI-SORT-DESCENDING   VALUE 'D'.
+001240     05  VI-VECTOR-ID          PIC X(08).
+001300     05  FILLER                PIC X(62).
