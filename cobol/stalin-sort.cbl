@@ -1,58 +1,986 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SORTVECT.
-       AUTHOR. COMRADE STALIN
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  I                 PIC 9(4) COMP.
-       01  S                 PIC 9(4) COMP.
-       01  VECTOR-LENGTH     PIC 9(4) COMP VALUE 10.
-       01  VECTOR.
-           02 VEC            PIC 9(4) OCCURS 10 TIMES.
-       01  SORTED-VECTOR.
-           02 SVEC           PIC 9(4) OCCURS 10 TIMES.
-       01  MAX              PIC 9(4) VALUE ZERO.
-
-       PROCEDURE DIVISION.
-       MAIN SECTION.
-      *    INITIALIZE VECTOR (YEP, HAVEN'T FIND A LITERAL INIT WAY YET)
-      *    VALUES: 6, 8, 5, 9, 11, 12, 4, 2, 7, 9
-           MOVE 6 TO VEC(1)
-           MOVE 8 TO VEC(2)
-           MOVE 5 TO VEC(3)
-           MOVE 9 TO VEC(4)
-           MOVE 11 TO VEC(5)
-           MOVE 12 TO VEC(6)
-           MOVE 4 TO VEC(7)
-           MOVE 2 TO VEC(8)
-           MOVE 7 TO VEC(9).
-           MOVE 9 TO VEC(10).
-
-           DISPLAY "in array"
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > VECTOR-LENGTH
-              DISPLAY VEC(I) " " WITH NO ADVANCING
-           END-PERFORM.
-
-           DISPLAY " ".
-           DISPLAY "out array".
-           PERFORM STALIN-SORT.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > VECTOR-LENGTH
-              DISPLAY SVEC(I) " " WITH NO ADVANCING
-           END-PERFORM.
-           DISPLAY " ".
-           
-           STOP RUN.
-
-
-       STALIN-SORT SECTION.
-           MOVE 1 TO S.
-           MOVE VEC(1) TO MAX
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > VECTOR-LENGTH 
-              IF VEC(I) >= MAX
-                  MOVE MAX TO SVEC(S)
-                  ADD 1 TO S
-                  MOVE VEC(I) TO MAX
-              END-IF 
-           END-PERFORM.
-           MOVE MAX TO SVEC(S).
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SORTVECT.
+000300 AUTHOR. COMRADE STALIN.
+000400 INSTALLATION. CENTRAL PLANNING DATA CENTER.
+000500 DATE-WRITTEN. 01/15/1953.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY
+000900*    ------------------------------------------------------------
+001000*    08/09/2026  GG  VECTOR IS NOW LOADED FROM THE VECTOR-IN FILE
+001001*                    INSTEAD OF BEING HAND-MOVED IN. SEE COPYBOOK
+001002*                    VECTREC FOR THE INPUT LAYOUT.
+001210*    08/09/2026  GG  SORTED-VECTOR IS NOW ALSO WRITTEN TO THE
+001211*                    SORTED-OUT REPORT FILE, WITH A DATED HEADER
+001212*                    AND A TRUE SVEC(1) THRU SVEC(S) BODY.
+001240*    08/09/2026  GG  ELEMENTS DROPPED BY STALIN-SORT ARE NOW
+001241*                    LOGGED, WITH THEIR ORIGINAL VEC POSITION, TO
+001242*                    THE REJECTS-OUT REPORT.
+001270*    08/09/2026  GG  VECTOR-IN NOW LEADS WITH A COUNT RECORD AND
+001271*                    VECTOR/SORTED-VECTOR ARE OCCURS DEPENDING ON
+001272*                    VECTOR-LENGTH SO THE BATCH SIZE IS NO LONGER
+001273*                    A FIXED OCCURS 10.
+001320*    08/09/2026  GG  VEC, SVEC AND MAX WIDENED TO PIC S9(6) AND
+001321*                    SIGNED. INPUT VALUES THAT WON'T FIT ARE NOW
+001322*                    FLAGGED TO THE ERRORS-OUT REPORT RATHER THAN
+001323*                    BEING TRUNCATED BY A PLAIN MOVE.
+001370*    08/09/2026  GG  STALIN-SORT NOW HONORS VI-SORT-DIRECTION ON
+001371*                    THE COUNT RECORD - 'D' RUNS THE DESCENDING
+001372*                    (RUNNING-MINIMUM) VARIANT INSTEAD OF THE
+001373*                    USUAL ASCENDING (RUNNING-MAXIMUM) ONE.
+001420*    08/09/2026  GG  LOAD AND SORT ARE NOW ONE STREAMING PASS SO
+001421*                    PROGRESS (I, S, MAX AND THE SURVIVORS SO FAR)
+001422*                    CAN BE CHECKPOINTED PERIODICALLY TO
+001423*                    CHECKPOINT-OUT. A RUN THAT FINDS A PRIOR
+001424*                    CHECKPOINT ON CHECKPOINT-IN RESTARTS FROM IT
+001425*                    INSTEAD OF FROM THE BEGINNING.
+001475*    08/09/2026  GG  MAINLINE NOW LOOPS OVER A BATCH OF VECTORS,
+001476*                    EACH TAGGED WITH ITS OWN VI-VECTOR-ID,
+001477*                    INSTEAD OF HANDLING EXACTLY ONE PER RUN.
+001478*                    SORTED-OUT, REJECTS-OUT AND ERRORS-OUT EACH
+001479*                    GET ONE HEADERED SECTION PER VECTOR ID.
+001480*                    CHECKPOINTING NOW TRACKS TOTAL RECORDS
+001481*                    CONSUMED SO A RESTART CAN SKIP PAST VECTORS
+001482*                    ALREADY FINISHED BEFORE REPLAYING THE ONE
+001483*                    STILL IN FLIGHT.
+001484*    08/09/2026  GG  COUNT RECORDS AND DETAIL RECORDS THAT ARE NOT
+001485*                    VALID NUMERIC DATA ARE NOW CAUGHT BEFORE THEY
+001486*                    REACH VECTOR-LENGTH OR VEC AND LOGGED TO
+001487*                    ERRORS-OUT INSTEAD OF ABENDING OR CORRUPTING
+001488*                    MAX. A VECTOR'S LOAD LOOP NOW COUNTS PHYSICAL
+001489*                    RECORDS READ RATHER THAN VALUES ACCEPTED, SO
+001490*                    A DROPPED RECORD NO LONGER BLEEDS INTO THE
+001491*                    NEXT VECTOR'S COUNT RECORD IN A BATCH.
+001492*    08/09/2026  GG  SVEC(1) THRU SVEC(S) IS NOW ALSO WRITTEN, ONE
+001493*                    DETAIL RECORD PER SURVIVOR PLUS A TRAILER
+001494*                    GIVING THE SURVIVOR COUNT, TO A FIXED-WIDTH
+001495*                    INTERFACE-OUT FILE SO A DOWNSTREAM STEP CAN
+001496*                    PICK UP THE SORTED RESULT WITHOUT PARSING THE
+001497*                    SORTED-OUT REPORT. SEE COPYBOOK SVECIFC.
+001498*    08/09/2026  GG  4000-FINALIZE-SORT NOW GUARDS ON A DEDICATED
+001499*                    WS-LOAD-COUNT INSTEAD OF I, WHICH
+001500*                    3000-DISPLAY-INPUT'S OWN LOOP CONTROL LEAVES
+001501*                    AT VECTOR-LENGTH + 1 REGARDLESS OF HOW MANY
+001502*                    ELEMENTS WERE ACTUALLY LOADED - A VECTOR WITH
+001503*                    ZERO VALID ELEMENTS WAS FABRICATING A PHANTOM
+001504*                    SURVIVOR OF ZERO. ALSO, REJECTS-OUT/
+001505*                    ERRORS-OUT WRITES NOW FORCE AN IMMEDIATE
+001506*                    CHECKPOINT SO A RESTART CAN NEVER LAND IN THE
+001507*                    WINDOW BETWEEN THE LAST PERIODIC CHECKPOINT
+001508*                    AND A WRITE ALREADY FLUSHED, WHICH WAS
+001509*                    CAUSING DUPLICATE REJECTS-OUT/ERRORS-OUT
+001510*                    ENTRIES ON RESTART.
+001511*    08/09/2026  GG  A CHECKPOINT IS NOW ALSO FORCED THE MOMENT A
+001512*                    VECTOR'S REPORTS ARE ALL FLUSHED, NOT JUST ON
+001513*                    THE PERIODIC INTERVAL AND ON REJECTS-OUT/
+001514*                    ERRORS-OUT WRITES - A BATCH OF SMALL VECTORS
+001515*                    NONE OF WHICH CROSSED THE INTERVAL OR LOGGED
+001516*                    A REJECT WAS OTHERWISE LEAVING NO CHECKPOINT
+001517*                    AT ALL, AND EVEN WHERE ONE HAD BEEN WRITTEN,
+001518*                    A CRASH IN VECTOR N+1 COULD REPLAY ALL OF
+001519*                    VECTOR N'S ALREADY-FINISHED OUTPUT. SEE
+001520*                    CKO-VECTOR-COMPLETE-SWITCH IN
+001521*                    CHKPTOREC/CHKPTIREC AND
+001522*                    1600-RESTORE-CHECKPOINT. RETURN-CODE IS NOW
+001523*                    SET NONZERO ON THE OPEN FAILURES AND THE
+001524*                    MALFORMED/OUT-OF-RANGE COUNT RECORD ABORT SO
+001525*                    THE JCL'S COND=(0,NE,SORT) CAN ACTUALLY STOP
+001526*                    NEXTSTEP FROM RUNNING AGAINST A TRUNCATED
+001527*                    BATCH. 9000-TERMINATE NOW APPENDS A TRAILER
+001528*                    LINE TO REJECTS-OUT AND ERRORS-OUT GIVING THE
+001529*                    JOB-WIDE TOTALS THAT WS-REJECT-COUNT AND
+001530*                    WS-ERROR-COUNT WERE ALREADY COUNTING.
+001531*    08/09/2026  GG  3000-DISPLAY-INPUT AND 5000-DISPLAY-OUTPUT NO
+001532*                    LONGER LOOP TO VECTOR-LENGTH - VEC AND
+001533*                    SORTED-VECTOR ARE NEVER CLEARED BETWEEN
+001534*                    VECTORS IN A MULTI-VECTOR JOB, SO A VECTOR
+001535*                    THAT LOADED OR KEPT FEWER ELEMENTS THAN ITS
+001536*                    OWN DECLARED LENGTH WAS ECHOING A LEFTOVER
+001537*                    SLOT FROM AN EARLIER VECTOR TO THE JOB LOG.
+001538*                    CKO-REJECT-COUNT/CKO-ERROR-COUNT (SEE
+001539*                    CHKPTOREC) NOW RIDE ALONG WITH EVERY
+001540*                    CHECKPOINT SO A RESTART'S JOB-TOTAL TRAILER
+001541*                    ON REJECTS-OUT/ERRORS-OUT REFLECTS WHAT THE
+001542*                    ABENDED RUN HAD ALREADY LOGGED, NOT JUST WHAT
+001543*                    HAPPENED AFTER THE RESTART.  CHKPT'S JCL DCB
+001544*                    LRECL/BLKSIZE WAS ALSO CORRECTED TO MATCH THE
+001545*                    CHECKPOINT RECORD'S ACTUAL LENGTH.
+001483******************************************************************
+001400 ENVIRONMENT DIVISION.
+001500 CONFIGURATION SECTION.
+001600 SOURCE-COMPUTER. IBM-ANYMAINFRAME.
+001700 OBJECT-COMPUTER. IBM-ANYMAINFRAME.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT VECTOR-IN ASSIGN TO "VECTORIN"
+002100         ORGANIZATION IS SEQUENTIAL
+002200         FILE STATUS IS WS-VECTOR-IN-STATUS.
+002210     SELECT SORTED-OUT ASSIGN TO "SORTEDOUT"
+002220         ORGANIZATION IS SEQUENTIAL
+002230         FILE STATUS IS WS-SORTED-OUT-STATUS.
+002240     SELECT REJECTS-OUT ASSIGN TO "REJECTSOUT"
+002250         ORGANIZATION IS SEQUENTIAL
+002260         FILE STATUS IS WS-REJECTS-OUT-STATUS.
+002270     SELECT ERRORS-OUT ASSIGN TO "ERRORSOUT"
+002280         ORGANIZATION IS SEQUENTIAL
+002290         FILE STATUS IS WS-ERRORS-OUT-STATUS.
+002291     SELECT CHECKPOINT-OUT ASSIGN TO "CHKPT"
+002292         ORGANIZATION IS SEQUENTIAL
+002293         FILE STATUS IS WS-CHECKPOINT-OUT-STATUS.
+002294     SELECT CHECKPOINT-IN ASSIGN TO "CHKPT"
+002295         ORGANIZATION IS SEQUENTIAL
+002296         FILE STATUS IS WS-CHECKPOINT-IN-STATUS.
+002297     SELECT INTERFACE-OUT ASSIGN TO "SVECIFC"
+002298         ORGANIZATION IS SEQUENTIAL
+002299         FILE STATUS IS WS-INTERFACE-OUT-STATUS.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  VECTOR-IN.
+002700     COPY VECTREC.
+002710 FD  SORTED-OUT.
+002720 01  SORTED-OUT-RECORD         PIC X(80).
+002730 FD  REJECTS-OUT.
+002740 01  REJECTS-OUT-RECORD        PIC X(80).
+002750 FD  ERRORS-OUT.
+002760 01  ERRORS-OUT-RECORD         PIC X(80).
+002761 FD  CHECKPOINT-OUT.
+002764     COPY CHKPTOREC.
+002765 FD  CHECKPOINT-IN.
+002768     COPY CHKPTIREC.
+002769 FD  INTERFACE-OUT.
+002770     COPY SVECIFC.
+002800 WORKING-STORAGE SECTION.
+002900******************************************************************
+003000*    FILE STATUS AND SWITCHES
+003100******************************************************************
+003200 01  WS-VECTOR-IN-STATUS   PIC X(02).
+003210 01  WS-SORTED-OUT-STATUS  PIC X(02).
+003215 01  WS-REJECTS-OUT-STATUS PIC X(02).
+003217 01  WS-ERRORS-OUT-STATUS  PIC X(02).
+003218 01  WS-CHECKPOINT-OUT-STATUS PIC X(02).
+003219 01  WS-CHECKPOINT-IN-STATUS  PIC X(02).
+003221 01  WS-INTERFACE-OUT-STATUS  PIC X(02).
+003300 01  WS-SWITCHES.
+003400     05  WS-EOF-SWITCH     PIC X(01) VALUE 'N'.
+003500         88  WS-END-OF-INPUT       VALUE 'Y'.
+003505     05  WS-SORT-DIRECTION PIC X(01) VALUE 'A'.
+003506         88  WS-SORT-ASCENDING      VALUE 'A' ' '.
+003507         88  WS-SORT-DESCENDING     VALUE 'D'.
+003508     05  WS-RESTART-SWITCH PIC X(01) VALUE 'N'.
+003509         88  WS-IS-RESTART          VALUE 'Y'.
+003511         88  WS-IS-NOT-RESTART      VALUE 'N'.
+003512     05  WS-CHECKPOINT-EOF-SWITCH PIC X(01) VALUE 'N'.
+003513         88  WS-CHECKPOINT-EOF      VALUE 'Y'.
+003514     05  WS-RESUME-SWITCH  PIC X(01) VALUE 'N'.
+003515         88  WS-RESUME-PENDING      VALUE 'Y'.
+003516     05  WS-JUST-REJECTED-SWITCH PIC X(01) VALUE 'N'.
+003517         88  WS-JUST-REJECTED       VALUE 'Y'.
+003518     05  WS-VECTOR-COMPLETE-SWITCH PIC X(01) VALUE 'N'.
+003519         88  WS-VECTOR-DONE         VALUE 'Y'.
+003510******************************************************************
+003520*    SORTED-OUT REPORT LINES
+003530******************************************************************
+003540 01  WS-CURRENT-DATE.
+003550     05  WS-CURR-YYYY      PIC 9(4).
+003560     05  WS-CURR-MM        PIC 9(2).
+003570     05  WS-CURR-DD        PIC 9(2).
+003580 01  WS-REPORT-HEADER-LINE.
+003590     05  FILLER            PIC X(10) VALUE "RUN DATE: ".
+003600     05  WS-RH-MM          PIC 9(2).
+003610     05  FILLER            PIC X(01) VALUE "/".
+003620     05  WS-RH-DD          PIC 9(2).
+003630     05  FILLER            PIC X(01) VALUE "/".
+003640     05  WS-RH-YYYY        PIC 9(4).
+003650     05  FILLER            PIC X(2) VALUE SPACES.
+003660     05  FILLER            PIC X(11) VALUE "SURVIVORS: ".
+003670     05  WS-RH-SURVIVORS   PIC ZZZ9.
+003675     05  FILLER            PIC X(2) VALUE SPACES.
+003676     05  FILLER            PIC X(11) VALUE "VECTOR ID: ".
+003677     05  WS-RH-VECTOR-ID   PIC X(08).
+003680     05  FILLER            PIC X(22) VALUE SPACES.
+003690 01  WS-REPORT-DETAIL-LINE.
+003700     05  WS-RD-LABEL       PIC X(10) VALUE "SVEC(   )=".
+003710     05  WS-RD-POSITION REDEFINES WS-RD-LABEL.
+003720         10  FILLER        PIC X(5).
+003730         10  WS-RD-POS-NUM PIC 9(3).
+003740         10  FILLER        PIC X(2).
+003750     05  WS-RD-VALUE       PIC -ZZZZZ9.
+003760     05  FILLER            PIC X(63) VALUE SPACES.
+003761******************************************************************
+003762*    REJECTS-OUT REPORT LINES
+003763******************************************************************
+003764 01  WS-REJECT-HEADER-LINE.
+003765     05  FILLER            PIC X(23) VALUE
+003766         "STALIN SORT - REJECTED ".
+003767     05  FILLER            PIC X(11) VALUE "VECTOR ID: ".
+003768     05  WS-RJH-VECTOR-ID  PIC X(08).
+003769     05  FILLER            PIC X(38) VALUE SPACES.
+003768 01  WS-REJECT-DETAIL-LINE.
+003769     05  WS-RJ-LABEL       PIC X(10) VALUE "VEC(   )=".
+003770     05  WS-RJ-POSITION REDEFINES WS-RJ-LABEL.
+003771         10  FILLER        PIC X(4).
+003772         10  WS-RJ-POS-NUM PIC 9(3).
+003773         10  FILLER        PIC X(3).
+003774     05  WS-RJ-VALUE       PIC -ZZZZZ9.
+003775     05  FILLER            PIC X(63) VALUE SPACES.
+003791 01  WS-REJECT-TRAILER-LINE.
+003792     05  FILLER            PIC X(23) VALUE
+003793         "STALIN SORT - REJECTED ".
+003794     05  FILLER            PIC X(12) VALUE "JOB TOTAL: ".
+003795     05  WS-RJT-COUNT      PIC ZZZ9.
+003796     05  FILLER            PIC X(41) VALUE SPACES.
+003797******************************************************************
+003798*    ERRORS-OUT REPORT LINES
+003799******************************************************************
+003781 01  WS-ERROR-HEADER-LINE.
+003782     05  FILLER            PIC X(23) VALUE
+003783         "STALIN SORT - ERRORS   ".
+003784     05  FILLER            PIC X(11) VALUE "VECTOR ID: ".
+003786     05  WS-ERH-VECTOR-ID  PIC X(08).
+003788     05  FILLER            PIC X(38) VALUE SPACES.
+003785 01  WS-ERROR-DETAIL-LINE.
+003786     05  WS-ER-LABEL       PIC X(10) VALUE "VEC(   )=".
+003787     05  WS-ER-POSITION REDEFINES WS-ER-LABEL.
+003788         10  FILLER        PIC X(4).
+003789         10  WS-ER-POS-NUM PIC 9(3).
+003791         10  FILLER        PIC X(3).
+003792     05  WS-ER-VALUE       PIC X(10).
+003793     05  FILLER            PIC X(01) VALUE SPACE.
+003794     05  WS-ER-REASON      PIC X(30).
+003795     05  FILLER            PIC X(29) VALUE SPACES.
+003800 01  WS-ERROR-TRAILER-LINE.
+003801     05  FILLER            PIC X(23) VALUE
+003802         "STALIN SORT - ERRORS   ".
+003803     05  FILLER            PIC X(12) VALUE "JOB TOTAL: ".
+003804     05  WS-ERT-COUNT      PIC ZZZ9.
+003805     05  FILLER            PIC X(41) VALUE SPACES.
+003796******************************************************************
+003797*    WORKING COUNTERS AND TABLES
+003798******************************************************************
+003801 77  WS-MIN-FIELD-VALUE   PIC S9(6) VALUE -999999.
+003802 77  WS-MAX-FIELD-VALUE   PIC S9(6) VALUE  999999.
+003803 77  WS-MAX-VECTOR-LENGTH PIC 9(4) COMP VALUE 500.
+003804 77  WS-CHECKPOINT-INTERVAL PIC 9(4) COMP VALUE 25.
+003900 01  I                    PIC 9(4) COMP.
+003910 01  WS-LOAD-COUNT        PIC 9(4) COMP.
+003960 01  WS-SUB               PIC 9(4) COMP.
+003970 01  WS-CURRENT-VECTOR-ID PIC X(08).
+003975 01  WS-TOTAL-RECS-READ   PIC 9(8) COMP VALUE ZERO.
+003976 01  WS-VECTOR-RECS-READ  PIC 9(4) COMP VALUE ZERO.
+003977 01  WS-RELOAD-SUB        PIC 9(4) COMP.
+003980 01  WS-RECS-TO-SKIP      PIC 9(8) COMP.
+003985 01  WS-SKIP-SUB          PIC 9(8) COMP.
+003990 01  WS-CKPT-QUOTIENT     PIC 9(4) COMP.
+003995 01  WS-CKPT-REMAINDER    PIC 9(4) COMP.
+004000 01  S                    PIC 9(4) COMP.
+004050 01  WS-REJECT-COUNT      PIC 9(4) COMP.
+004060 01  WS-ERROR-COUNT       PIC 9(4) COMP.
+004100 01  VECTOR-LENGTH        PIC 9(4) COMP.
+004200 01  VECTOR.
+004300     02  VEC              PIC S9(6)
+004310         OCCURS 1 TO 500 TIMES DEPENDING ON VECTOR-LENGTH.
+004400 01  SORTED-VECTOR.
+004500     02  SVEC             PIC S9(6)
+004510         OCCURS 1 TO 500 TIMES DEPENDING ON VECTOR-LENGTH.
+004600 01  MAX                  PIC S9(6) VALUE ZERO.
+004700 PROCEDURE DIVISION.
+004800******************************************************************
+004900*    0000-MAINLINE
+005000*    OPENS THE FILES FOR THIS JOB, THEN RUNS EVERY VECTOR ON
+005100*    VECTOR-IN, ONE AFTER ANOTHER, BEFORE CLOSING UP SHOP.
+005200******************************************************************
+005300 0000-MAINLINE.
+005310     PERFORM 0500-DETECT-RESTART THRU 0500-EXIT.
+005400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005420     PERFORM 1600-RESTORE-CHECKPOINT THRU 1600-EXIT.
+005430     PERFORM 0200-PROCESS-ONE-VECTOR THRU 0200-EXIT
+005440         UNTIL WS-END-OF-INPUT.
+006100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006200     STOP RUN.
+006210******************************************************************
+006220*    0200-PROCESS-ONE-VECTOR RUNS ONE VECTOR (COUNT RECORD PLUS
+006221*    ITS DETAIL RECORDS) FROM VECTOR-IN THROUGH LOAD, SORT AND
+006222*    REPORTING END TO END. THE FIRST TIME THROUGH ON A RESTART
+006223*    RUN, THE VECTOR CURRENTLY IN FLIGHT WAS ALREADY READ AND ITS
+006224*    STATE ALREADY RESTORED BY 1600-RESTORE-CHECKPOINT, SO THIS
+006225*    SKIPS STRAIGHT TO RESUMING THE LOAD-AND-SORT LOOP INSTEAD OF
+006226*    STARTING A NEW VECTOR. ONCE A VECTOR'S
+006227*    SORTED-OUT/REJECTS-OUT/ERRORS-OUT/SVECIFC SECTIONS ARE ALL
+006228*    FLUSHED, A CHECKPOINT IS FORCED WITH
+006229*    WS-VECTOR-COMPLETE-SWITCH SET TO 'Y' - OTHERWISE, IN A BATCH
+006230*    OF SHORT VECTORS THAT NEVER TRIP THE PERIODIC INTERVAL OR A
+006231*    REJECT/ERROR WRITE, CHECKPOINT-OUT COULD SIT EMPTY (OR STALE)
+006232*    ACROSS SEVERAL FULLY-COMPLETED VECTORS, AND AN ABEND EARLY IN
+006233*    THE NEXT ONE WOULD MAKE 1600-RESTORE-CHECKPOINT REPLAY - AND
+006234*    RE-WRITE - A VECTOR THAT HAD ALREADY FINISHED CLEANLY.
+006290******************************************************************
+006300 0200-PROCESS-ONE-VECTOR.
+006310     IF WS-RESUME-PENDING
+006320         MOVE 'N' TO WS-RESUME-SWITCH
+006330     ELSE
+006340         PERFORM 1500-READ-VECTOR-LENGTH THRU 1500-EXIT
+006350         IF WS-END-OF-INPUT
+006360             GO TO 0200-EXIT
+006370         END-IF
+006380         MOVE 1 TO I
+006390         MOVE 1 TO S
+006400         MOVE ZERO TO MAX
+006405         MOVE ZERO TO WS-VECTOR-RECS-READ
+006406         MOVE 'N' TO WS-VECTOR-COMPLETE-SWITCH
+006410         PERFORM 1640-WRITE-VECTOR-HEADERS THRU 1640-EXIT
+006420     END-IF.
+006430     PERFORM 2000-LOAD-AND-SORT-VECTOR THRU 2000-EXIT
+006440         UNTIL WS-END-OF-INPUT
+006450         OR WS-VECTOR-RECS-READ >= VECTOR-LENGTH.
+006455     MOVE I TO WS-LOAD-COUNT.
+006460     PERFORM 3000-DISPLAY-INPUT THRU 3000-EXIT.
+006470     PERFORM 4000-FINALIZE-SORT THRU 4000-EXIT.
+006480     PERFORM 5000-DISPLAY-OUTPUT THRU 5000-EXIT.
+006490     PERFORM 6000-WRITE-SORTED-REPORT THRU 6000-EXIT.
+006492     MOVE 'Y' TO WS-VECTOR-COMPLETE-SWITCH.
+006493     PERFORM 6500-WRITE-CHECKPOINT THRU 6500-EXIT.
+006495 0200-EXIT.
+006496     EXIT.
+006300******************************************************************
+006310*    0500-DETECT-RESTART
+006320*    PROBES FOR A CHECKPOINT LEFT BY A PRIOR, UNFINISHED RUN.
+006325*    CHKPT IS CATALOGUED MOD SO IT SURVIVES AN ABEND, BUT THAT
+006326*    MEANS THE DATASET IS STILL THERE - POSSIBLY EMPTY - AFTER A
+006327*    RUN THAT FINISHED CLEANLY, SO OPENING IT SUCCESSFULLY IS NOT
+006328*    BY ITSELF PROOF OF A RESTART.  ONLY AN ACTUAL CHECKPOINT
+006329*    RECORD IS.  9000-TERMINATE TRUNCATES CHKPT BACK TO EMPTY ON A
+006330*    CLEAN FINISH, SO THE ONLY WAY A RECORD CAN BE SITTING HERE IS
+006331*    A RUN THAT NEVER REACHED 9000-TERMINATE.
+006340******************************************************************
+006360 0500-DETECT-RESTART.
+006370     OPEN INPUT CHECKPOINT-IN.
+006380     IF WS-CHECKPOINT-IN-STATUS = "00"
+006385         READ CHECKPOINT-IN
+006386             AT END
+006387                 MOVE 'N' TO WS-RESTART-SWITCH
+006388             NOT AT END
+006389                 MOVE 'Y' TO WS-RESTART-SWITCH
+006390         END-READ
+006400         CLOSE CHECKPOINT-IN
+006410     ELSE
+006420         MOVE 'N' TO WS-RESTART-SWITCH
+006430     END-IF.
+006440 0500-EXIT.
+006450     EXIT.
+006460******************************************************************
+006470*    1000-INITIALIZE OPENS THE FILES SHARED ACROSS THE WHOLE JOB.
+006471*    ON A RESTART, EACH OUTPUT FILE IS OPENED EXTEND SO SECTIONS
+006472*    ALREADY WRITTEN FOR EARLIER VECTORS (OR FOR THE PREFIX OF THE
+006473*    VECTOR THAT WAS STILL IN FLIGHT) SURVIVE; OTHERWISE EACH
+006474*    STARTS FRESH. PER VECTOR HEADERS ARE WRITTEN LATER, BY
+006475*    1640-WRITE-VECTOR-HEADERS, ONE PER VECTOR RATHER THAN ONE
+006476*    PER JOB. AN OPEN FAILURE ON ANY OF THESE ALSO SETS
+006477*    RETURN-CODE TO 16, SO THE JCL'S COND=(0,NE,SORT) ON THE NEXT
+006478*    STEP ACTUALLY BYPASSES IT - STOP RUN LEAVES RETURN-CODE AT
+006479*    ITS DEFAULT OF ZERO OTHERWISE, REGARDLESS OF WHAT WENT WRONG
+006480*    ALONG THE WAY.
+006490******************************************************************
+006700 1000-INITIALIZE.
+006800     OPEN INPUT VECTOR-IN.
+006900     IF WS-VECTOR-IN-STATUS NOT = "00"
+007000         DISPLAY "SORTVECT: UNABLE TO OPEN VECTOR-IN, STATUS = "
+007010             WS-VECTOR-IN-STATUS
+007020         MOVE 'Y' TO WS-EOF-SWITCH
+007025         MOVE 16 TO RETURN-CODE
+007030     END-IF.
+007040     IF WS-IS-RESTART
+007041         OPEN EXTEND SORTED-OUT
+007042     ELSE
+007043         OPEN OUTPUT SORTED-OUT
+007044     END-IF.
+007050     IF WS-SORTED-OUT-STATUS NOT = "00"
+007060         DISPLAY "SORTVECT: UNABLE TO OPEN SORTED-OUT, STATUS = "
+007070             WS-SORTED-OUT-STATUS
+007075         MOVE 16 TO RETURN-CODE
+007080     END-IF.
+007090     IF WS-IS-RESTART
+007091         OPEN EXTEND REJECTS-OUT
+007092     ELSE
+007093         OPEN OUTPUT REJECTS-OUT
+007094     END-IF.
+007100     IF WS-REJECTS-OUT-STATUS NOT = "00"
+007110         DISPLAY "SORTVECT: UNABLE TO OPEN REJECTS-OUT, STATUS = "
+007120             WS-REJECTS-OUT-STATUS
+007125         MOVE 16 TO RETURN-CODE
+007130     END-IF.
+007140     IF WS-IS-RESTART
+007141         OPEN EXTEND ERRORS-OUT
+007142     ELSE
+007143         OPEN OUTPUT ERRORS-OUT
+007144     END-IF.
+007150     IF WS-ERRORS-OUT-STATUS NOT = "00"
+007160         DISPLAY "SORTVECT: UNABLE TO OPEN ERRORS-OUT, STATUS = "
+007170             WS-ERRORS-OUT-STATUS
+007175         MOVE 16 TO RETURN-CODE
+007180     END-IF.
+007181     IF WS-IS-RESTART
+007182         OPEN EXTEND INTERFACE-OUT
+007183     ELSE
+007184         OPEN OUTPUT INTERFACE-OUT
+007185     END-IF.
+007186     IF WS-INTERFACE-OUT-STATUS NOT = "00"
+007187         DISPLAY "SORTVECT: UNABLE TO OPEN IF-OUT, STATUS = "
+007188             WS-INTERFACE-OUT-STATUS
+007189         MOVE 16 TO RETURN-CODE
+007190     END-IF.
+007210     MOVE ZERO TO WS-REJECT-COUNT.
+007220     MOVE ZERO TO WS-ERROR-COUNT.
+007500 1000-EXIT.
+007600     EXIT.
+007610******************************************************************
+007620*    1500-READ-VECTOR-LENGTH THE FIRST RECORD ON VECTOR-IN IS A
+007621*    COUNT RECORD GIVING THE NUMBER OF ELEMENTS THAT FOLLOW, PLUS
+007622*    THE SORT DIRECTION FOR THIS RUN ('A' OR SPACE = ASCENDING,
+007623*    'D' = DESCENDING). IT SETS VECTOR-LENGTH, WHICH DRIVES THE
+007624*    OCCURS DEPENDING ON CLAUSES FOR VECTOR AND SORTED-VECTOR.
+007625*    VI-VALUE IS RANGE AND SIGN CHECKED BEFORE THE MOVE INTO
+007626*    VECTOR-LENGTH, NOT AFTER - VECTOR-LENGTH IS AN UNSIGNED COMP
+007627*    FIELD NARROWER THAN VI-VALUE, SO A NEGATIVE OR OVERSIZED
+007628*    COUNT WOULD OTHERWISE LOSE ITS SIGN OR GET TRUNCATED ON THE
+007629*    MOVE AND COME OUT LOOKING LIKE A SMALL, VALID, POSITIVE
+007630*    COUNT. EITHER ABORT BELOW ALSO SETS RETURN-CODE TO 8, SINCE
+007631*    THE REST OF THE BATCH AFTER THE BAD COUNT RECORD IS SILENTLY
+007632*    DROPPED - A LESSER SEVERITY THAN THE FILE-OPEN FAILURES IN
+007633*    1000-INITIALIZE, SINCE WHATEVER VECTORS CAME BEFORE THE BAD
+007634*    ONE DID GET PROCESSED.
+007680******************************************************************
+007690 1500-READ-VECTOR-LENGTH.
+007700     IF WS-END-OF-INPUT
+007710         GO TO 1500-EXIT
+007720     END-IF.
+007730     READ VECTOR-IN
+007740         AT END
+007750             MOVE 'Y' TO WS-EOF-SWITCH
+007760             GO TO 1500-EXIT
+007770     END-READ.
+007771     ADD 1 TO WS-TOTAL-RECS-READ.
+007772     MOVE VI-VECTOR-ID TO WS-CURRENT-VECTOR-ID.
+007773     IF VI-VALUE NOT NUMERIC
+007774         PERFORM 1520-WRITE-COUNT-ERROR THRU 1520-EXIT
+007775         MOVE 'Y' TO WS-EOF-SWITCH
+007776         MOVE 1 TO VECTOR-LENGTH
+007777         MOVE 8 TO RETURN-CODE
+007778         GO TO 1500-EXIT
+007779     END-IF.
+007782     IF VI-VALUE < 1
+007784         OR VI-VALUE > WS-MAX-VECTOR-LENGTH
+007786         PERFORM 1525-WRITE-COUNT-RANGE-ERROR THRU 1525-EXIT
+007788         MOVE 'Y' TO WS-EOF-SWITCH
+007790         MOVE 1 TO VECTOR-LENGTH
+007791         MOVE 8 TO RETURN-CODE
+007792         GO TO 1500-EXIT
+007794     END-IF.
+007796     MOVE VI-VALUE TO VECTOR-LENGTH.
+007798     MOVE VI-SORT-DIRECTION TO WS-SORT-DIRECTION.
+007850 1500-EXIT.
+007860     EXIT.
+007862******************************************************************
+007863*    1520-WRITE-COUNT-ERROR
+007864*    LOGS A COUNT RECORD THAT IS NOT VALID NUMERIC DATA (BLANK,
+007865*    MISSING, OR GARBLED) TO ERRORS-OUT.  VECTOR-LENGTH CANNOT BE
+007866*    TRUSTED IN THIS CASE, SO THE JOB ENDS HERE RATHER THAN
+007867*    GUESSING HOW MANY DETAIL RECORDS TO SKIP TO FIND THE NEXT
+007868*    VECTOR.
+007869******************************************************************
+007870 1520-WRITE-COUNT-ERROR.
+007871     ADD 1 TO WS-ERROR-COUNT.
+007872     MOVE ZERO TO WS-ER-POS-NUM.
+007873     MOVE VI-VALUE TO WS-ER-VALUE.
+007874     MOVE "NON-NUMERIC OR MISSING COUNT" TO WS-ER-REASON.
+007875     WRITE ERRORS-OUT-RECORD FROM WS-ERROR-DETAIL-LINE.
+007876 1520-EXIT.
+007877     EXIT.
+007878******************************************************************
+007879*    1525-WRITE-COUNT-RANGE-ERROR
+007880*    LOGS A COUNT RECORD THAT IS NUMERIC BUT OUT OF RANGE - ZERO,
+007881*    NEGATIVE, OR LARGER THAN THE TABLE CAPACITY.  SAME REASONING
+007882*    AS 1520-WRITE-COUNT-ERROR: VECTOR-LENGTH CANNOT BE TRUSTED,
+007883*    SO THE JOB ENDS HERE.
+007884******************************************************************
+007885 1525-WRITE-COUNT-RANGE-ERROR.
+007886     ADD 1 TO WS-ERROR-COUNT.
+007887     MOVE ZERO TO WS-ER-POS-NUM.
+007888     MOVE VI-VALUE TO WS-ER-VALUE.
+007889     MOVE "VECTOR COUNT OUT OF RANGE" TO WS-ER-REASON.
+007890     WRITE ERRORS-OUT-RECORD FROM WS-ERROR-DETAIL-LINE.
+007891 1525-EXIT.
+007892     EXIT.
+007820******************************************************************
+007821*    1600-RESTORE-CHECKPOINT A FRESH RUN NEEDS NO RESTORING. A
+007822*    RESTART RUN READS CHECKPOINT-IN FORWARD TO ITS LAST RECORD
+007823*    (THE ONE WITH THE MOST RECENT STATE) TO RESTORE I, S, MAX AND
+007824*    THE SURVIVORS COMMITTED SO FAR, THEN SKIPS PAST WHATEVER
+007825*    VECTOR-IN RECORDS THIS JOB HAD ALREADY ACCOUNTED FOR BEFORE
+007826*    THE CHECKPOINT WAS WRITTEN. IF THAT CHECKPOINT WAS TAKEN
+007827*    MID-VECTOR (CKI-VECTOR-DONE IS FALSE), THE VECTOR THAT WAS IN
+007828*    FLIGHT'S OWN COUNT RECORD IS RE-READ, THEN ITS DETAIL RECORDS
+007829*    ALREADY ACCOUNTED FOR ARE RE-READ SO VEC IS COMPLETE WHEN IT
+007830*    IS DISPLAYED, AND 0200-PROCESS-ONE-VECTOR IS TOLD TO RESUME
+007831*    THAT VECTOR RATHER THAN START A NEW ONE. IF INSTEAD THE
+007832*    CHECKPOINT WAS TAKEN AT VECTOR COMPLETION (CKI-VECTOR-DONE IS
+007833*    TRUE), THE RECORDS SKIPPED COVER THE ENTIRE FINISHED VECTOR -
+007834*    COUNT RECORD AND ALL - SO 0200-PROCESS-ONE-VECTOR SIMPLY
+007835*    STARTS THE NEXT VECTOR FRESH, THE SAME AS A NON-RESTART RUN
+007836*    WOULD. EITHER WAY, A FRESH CHECKPOINT-OUT IS OPENED FOR THIS
+007837*    RUN'S OWN PROGRESS.
+007839******************************************************************
+007840 1600-RESTORE-CHECKPOINT.
+007841     IF WS-IS-RESTART
+007842         OPEN INPUT CHECKPOINT-IN
+007843         PERFORM 1610-READ-LAST-CHECKPOINT THRU 1610-EXIT
+007844             UNTIL WS-CHECKPOINT-EOF
+007845         CLOSE CHECKPOINT-IN
+007846         IF CKI-VECTOR-DONE
+007847             MOVE CKI-TOTAL-RECS TO WS-RECS-TO-SKIP
+007848             PERFORM 1630-SKIP-PRIOR-RECORD THRU 1630-EXIT
+007849                 VARYING WS-SKIP-SUB FROM 1 BY 1
+007850                 UNTIL WS-SKIP-SUB > WS-RECS-TO-SKIP
+007851         ELSE
+007852             COMPUTE WS-RECS-TO-SKIP =
+007853                 CKI-TOTAL-RECS - 1 - WS-VECTOR-RECS-READ
+007854             PERFORM 1630-SKIP-PRIOR-RECORD THRU 1630-EXIT
+007855                 VARYING WS-SKIP-SUB FROM 1 BY 1
+007856                 UNTIL WS-SKIP-SUB > WS-RECS-TO-SKIP
+007857             PERFORM 1500-READ-VECTOR-LENGTH THRU 1500-EXIT
+007858             PERFORM 1700-RELOAD-PROCESSED-RECORDS THRU 1700-EXIT
+007859             MOVE 'Y' TO WS-RESUME-SWITCH
+007860         END-IF
+007864     END-IF.
+007866     OPEN OUTPUT CHECKPOINT-OUT.
+007887     IF WS-CHECKPOINT-OUT-STATUS NOT = "00"
+007888         DISPLAY "SORTVECT: UNABLE TO OPEN CHKPT-OUT, STATUS = "
+007889             WS-CHECKPOINT-OUT-STATUS
+007889         MOVE 16 TO RETURN-CODE
+007890     END-IF.
+007891 1600-EXIT.
+007892     EXIT.
+007893******************************************************************
+007894*    1610-READ-LAST-CHECKPOINT
+007895*    READS ONE CHECKPOINT RECORD AND RESTORES RUNNING STATE FROM
+007896*    IT.  CHECKPOINT-OUT IS WRITTEN CUMULATIVELY, SO THE LAST
+007897*    RECORD ON THE FILE IS ALWAYS THE MOST RECENT ONE.  RESTORING
+007897*    CKI-REJECT-COUNT/CKI-ERROR-COUNT HERE, RATHER THAN LEAVING
+007897*    1000-INITIALIZE'S ZEROED WS-REJECT-COUNT/WS-ERROR-COUNT IN
+007897*    PLACE, KEEPS 9100-WRITE-AUDIT-TRAILERS' JOB TOTAL FROM
+007897*    UNDERSTATING WHATEVER THE ABENDED RUN HAD ALREADY LOGGED
+007897*    BEFORE THIS RESTART.
+007898******************************************************************
+007899 1610-READ-LAST-CHECKPOINT.
+007900     READ CHECKPOINT-IN
+007901         AT END
+007902             MOVE 'Y' TO WS-CHECKPOINT-EOF-SWITCH
+007903             GO TO 1610-EXIT
+007904     END-READ.
+007905     MOVE CKI-I TO I.
+007906     MOVE CKI-S TO S.
+007907     MOVE CKI-MAX TO MAX.
+007907     MOVE CKI-VECTOR-RECS-READ TO WS-VECTOR-RECS-READ.
+007907     MOVE CKI-REJECT-COUNT TO WS-REJECT-COUNT.
+007907     MOVE CKI-ERROR-COUNT TO WS-ERROR-COUNT.
+007908     PERFORM 1620-RESTORE-SVEC-ELEMENT THRU 1620-EXIT
+007909         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > CKI-SVEC-COUNT.
+007910 1610-EXIT.
+007911     EXIT.
+007912 1620-RESTORE-SVEC-ELEMENT.
+007913     MOVE CKI-SVEC(WS-SUB) TO SVEC(WS-SUB).
+007914 1620-EXIT.
+007915     EXIT.
+007916******************************************************************
+007917*    1630-SKIP-PRIOR-RECORD DISCARDS ONE RECORD FROM THE FRONT OF
+007918*    VECTOR-IN. USED ONLY ON A RESTART, TO SKIP PAST WHATEVER
+007919*    VECTORS (COUNT RECORD AND DETAIL RECORDS ALIKE) THIS JOB HAD
+007920*    ALREADY FINISHED BEFORE THE CHECKPOINT WE RESTORED WAS
+007921*    WRITTEN.
+007922******************************************************************
+007923 1630-SKIP-PRIOR-RECORD.
+007924     READ VECTOR-IN
+007925         AT END
+007926             MOVE 'Y' TO WS-EOF-SWITCH
+007927             GO TO 1630-EXIT
+007928     END-READ.
+007929     ADD 1 TO WS-TOTAL-RECS-READ.
+007930 1630-EXIT.
+007931     EXIT.
+007932******************************************************************
+007933*    1640-WRITE-VECTOR-HEADERS WRITES THE REJECTS-OUT AND
+007934*    ERRORS-OUT HEADER LINES FOR A VECTOR THAT IS JUST STARTING,
+007935*    TAGGED WITH ITS VECTOR ID, SO EACH VECTOR'S SECTION OF THOSE
+007936*    REPORTS IS CLEARLY MARKED. NOT CALLED FOR A VECTOR BEING
+007937*    RESUMED AFTER A RESTART - ITS HEADER WAS ALREADY WRITTEN BY
+007938*    THE RUN THAT WAS INTERRUPTED.
+007939******************************************************************
+007940 1640-WRITE-VECTOR-HEADERS.
+007941     MOVE WS-CURRENT-VECTOR-ID TO WS-RJH-VECTOR-ID.
+007942     WRITE REJECTS-OUT-RECORD FROM WS-REJECT-HEADER-LINE.
+007943     MOVE WS-CURRENT-VECTOR-ID TO WS-ERH-VECTOR-ID.
+007944     WRITE ERRORS-OUT-RECORD FROM WS-ERROR-HEADER-LINE.
+007945 1640-EXIT.
+007946     EXIT.
+007947******************************************************************
+007912*    1700-RELOAD-PROCESSED-RECORDS
+007913*    ON A RESTART, VEC(1) THRU VEC(I - 1) WERE LOADED BY THE RUN
+007914*    THAT WROTE THE CHECKPOINT WE JUST RESTORED.  VECTOR-IN IS NOW
+007915*    POSITIONED RIGHT AFTER THE CURRENT VECTOR'S OWN COUNT RECORD,
+007916*    SO RE-READING THE WS-VECTOR-RECS-READ DETAIL RECORDS ALREADY
+007916*    SEEN PUTS VEC BACK THE WAY IT WAS - SILENTLY RE-APPLYING THE
+007916*    SAME NUMERIC/RANGE SCREENING 2000-LOAD-AND-SORT-VECTOR USED
+007916*    THE FIRST TIME, SINCE A MALFORMED OR OUT-OF-RANGE RECORD
+007916*    AMONG THEM DID NOT ADVANCE I AND MUST NOT BE RELOADED INTO
+007916*    VEC (IT WAS ALREADY LOGGED TO ERRORS-OUT BY THE ORIGINAL RUN,
+007916*    AND MUST NOT BE LOGGED AGAIN HERE).
+007917******************************************************************
+007918 1700-RELOAD-PROCESSED-RECORDS.
+007919     IF WS-VECTOR-RECS-READ = 0
+007920         GO TO 1700-EXIT
+007921     END-IF.
+007922     MOVE 1 TO WS-SUB.
+007923     PERFORM 1710-RELOAD-ONE-RECORD THRU 1710-EXIT
+007923         VARYING WS-RELOAD-SUB FROM 1 BY 1
+007923         UNTIL WS-RELOAD-SUB > WS-VECTOR-RECS-READ.
+007924 1700-EXIT.
+007925     EXIT.
+007926 1710-RELOAD-ONE-RECORD.
+007927     READ VECTOR-IN
+007928         AT END
+007929             MOVE 'Y' TO WS-EOF-SWITCH
+007930             GO TO 1710-EXIT
+007931     END-READ.
+007931     ADD 1 TO WS-TOTAL-RECS-READ.
+007931     IF VI-VALUE NOT NUMERIC
+007931         GO TO 1710-EXIT
+007931     END-IF.
+007931     IF VI-VALUE < WS-MIN-FIELD-VALUE
+007931         OR VI-VALUE > WS-MAX-FIELD-VALUE
+007931         GO TO 1710-EXIT
+007931     END-IF.
+007932     MOVE VI-VALUE TO VEC(WS-SUB).
+007932     ADD 1 TO WS-SUB.
+007933 1710-EXIT.
+007934     EXIT.
+007935******************************************************************
+007936*    2000-LOAD-AND-SORT-VECTOR
+007937*    READS ONE ELEMENT FROM VECTOR-IN, STORES IT IN VEC(I) AND
+007938*    RUNS IT THROUGH STALIN-SORT IMMEDIATELY (LOAD AND SORT ARE
+007939*    ONE STREAMING PASS SO PROGRESS CAN BE CHECKPOINTED).  A
+007940*    VALUE THAT WON'T FIT IN VEC (PIC S9(6)) IS FLAGGED TO
+007941*    ERRORS-OUT AND DROPPED RATHER THAN BEING SILENTLY
+007942*    TRUNCATED, AS IS A RECORD THAT IS NOT VALID NUMERIC DATA
+007942*    (BLANK OR GARBLED).  EVERY WS-CHECKPOINT-INTERVAL-TH ELEMENT,
+007943*    RUNNING STATE IS SNAPSHOT TO CHECKPOINT-OUT.
+007944******************************************************************
+007945 2000-LOAD-AND-SORT-VECTOR.
+007946     READ VECTOR-IN
+007947         AT END
+007948             MOVE 'Y' TO WS-EOF-SWITCH
+007949             GO TO 2000-EXIT
+007950     END-READ.
+007950     ADD 1 TO WS-TOTAL-RECS-READ.
+007950     ADD 1 TO WS-VECTOR-RECS-READ.
+007950     IF VI-VALUE NOT NUMERIC
+007950         PERFORM 2050-WRITE-NONNUMERIC-ERROR THRU 2050-EXIT
+007950         GO TO 2000-EXIT
+007950     END-IF.
+007951     IF VI-VALUE < WS-MIN-FIELD-VALUE
+007952         OR VI-VALUE > WS-MAX-FIELD-VALUE
+007953         PERFORM 2100-WRITE-RANGE-ERROR THRU 2100-EXIT
+007954         GO TO 2000-EXIT
+007955     END-IF.
+007956     MOVE VI-VALUE TO VEC(I).
+007956     MOVE 'N' TO WS-JUST-REJECTED-SWITCH.
+007957     IF I = 1
+007958         MOVE VEC(I) TO MAX
+007959     ELSE
+007960         PERFORM 4100-STALIN-SORT-ELEMENT THRU 4100-EXIT
+007961     END-IF.
+007962     ADD 1 TO I.
+007963     DIVIDE I BY WS-CHECKPOINT-INTERVAL GIVING WS-CKPT-QUOTIENT
+007964         REMAINDER WS-CKPT-REMAINDER.
+007965     IF WS-CKPT-REMAINDER = ZERO
+007965         OR WS-JUST-REJECTED
+007966         PERFORM 6500-WRITE-CHECKPOINT THRU 6500-EXIT
+007967     END-IF.
+009100 2000-EXIT.
+009200     EXIT.
+009201******************************************************************
+009202*    2050-WRITE-NONNUMERIC-ERROR
+009203*    LOGS A VECTOR-IN DETAIL RECORD THAT IS NOT VALID NUMERIC DATA
+009204*    (BLANK OR GARBLED) TO THE ERRORS-OUT REPORT, WITH ITS
+009205*    INTENDED VEC POSITION, THEN CHECKPOINTS IMMEDIATELY SO
+009206*    WS-VECTOR-RECS-READ ON CHECKPOINT-OUT NEVER LAGS BEHIND AN
+009207*    ERRORS-OUT WRITE ALREADY FLUSHED - OTHERWISE A RESTART
+009208*    LANDING BETWEEN THE LAST PERIODIC CHECKPOINT AND THIS RECORD
+009209*    WOULD RE-DECIDE AND RE-LOG THIS SAME RECORD A SECOND TIME.
+009210******************************************************************
+009211 2050-WRITE-NONNUMERIC-ERROR.
+009212     ADD 1 TO WS-ERROR-COUNT.
+009213     MOVE I TO WS-ER-POS-NUM.
+009214     MOVE VI-VALUE TO WS-ER-VALUE.
+009215     MOVE "NON-NUMERIC OR BLANK VALUE" TO WS-ER-REASON.
+009216     WRITE ERRORS-OUT-RECORD FROM WS-ERROR-DETAIL-LINE.
+009217     PERFORM 6500-WRITE-CHECKPOINT THRU 6500-EXIT.
+009218 2050-EXIT.
+009219     EXIT.
+009220******************************************************************
+009221*    2100-WRITE-RANGE-ERROR LOGS A VECTOR-IN VALUE THAT DOES NOT
+009222*    FIT IN VEC'S PIC S9(6) TO THE ERRORS-OUT REPORT, WITH ITS
+009223*    INTENDED VEC POSITION, THEN CHECKPOINTS IMMEDIATELY FOR THE
+009224*    SAME REASON AS 2050-WRITE-NONNUMERIC-ERROR ABOVE.
+009226******************************************************************
+009227 2100-WRITE-RANGE-ERROR.
+009228     ADD 1 TO WS-ERROR-COUNT.
+009229     MOVE I TO WS-ER-POS-NUM.
+009230     MOVE VI-VALUE TO WS-ER-VALUE.
+009231     MOVE "VALUE OUT OF RANGE FOR VEC" TO WS-ER-REASON.
+009232     WRITE ERRORS-OUT-RECORD FROM WS-ERROR-DETAIL-LINE.
+009233     PERFORM 6500-WRITE-CHECKPOINT THRU 6500-EXIT.
+009234 2100-EXIT.
+009235     EXIT.
+009300******************************************************************
+009400*    3000-DISPLAY-INPUT
+009500*    ECHOES THE LOADED VECTOR TO THE JOB LOG.  BOUNDED BY
+009510*    WS-LOAD-COUNT, NOT VECTOR-LENGTH - VEC IS NEVER CLEARED
+009520*    BETWEEN VECTORS IN A MULTI-VECTOR JOB, SO A VECTOR THAT
+009530*    LOADED FEWER ELEMENTS THAN ITS OWN DECLARED LENGTH WOULD
+009540*    OTHERWISE ECHO A LEFTOVER SLOT FROM AN EARLIER VECTOR.  THE
+009550*    TEST IS I >= WS-LOAD-COUNT, NOT I > WS-LOAD-COUNT -
+009560*    WS-LOAD-COUNT IS A COPY OF I TAKEN RIGHT AFTER THE LOAD LOOP,
+009570*    SO LIKE I ITSELF IT MEANS "ELEMENTS LOADED, PLUS ONE", AND
+009580*    STOPPING AT I > WS-LOAD-COUNT WOULD ECHO ONE SLOT PAST THE
+009590*    LAST ELEMENT ACTUALLY LOADED.
+009600******************************************************************
+009700 3000-DISPLAY-INPUT.
+009800     DISPLAY "in array".
+009900     PERFORM 3100-DISPLAY-INPUT-ELEMENT THRU 3100-EXIT
+010000         VARYING I FROM 1 BY 1 UNTIL I >= WS-LOAD-COUNT.
+010100     DISPLAY " ".
+010200 3000-EXIT.
+010300     EXIT.
+010400 3100-DISPLAY-INPUT-ELEMENT.
+010500     DISPLAY VEC(I) " " WITH NO ADVANCING.
+010600 3100-EXIT.
+010700     EXIT.
+010800******************************************************************
+010900*    4000-FINALIZE-SORT
+010910*    VEC(1) THRU VEC(I - 1) WERE ALREADY RUN THROUGH STALIN-SORT
+010920*    AS THEY WERE LOADED (SEE 2000-LOAD-AND-SORT-VECTOR).  ALL
+010930*    THAT IS LEFT IS TO COMMIT THE RUNNING COMPARATOR AS THE
+010940*    FINAL SURVIVOR, UNLESS NOTHING WAS EVER LOADED - IN WHICH
+010945*    CASE S IS RESET TO ZERO SURVIVORS RATHER THAN LEFT AT ITS
+010946*    INITIAL VALUE OF 1, SINCE S NORMALLY MEANS "NEXT SLOT TO
+010947*    FILL" ON THE ASSUMPTION THE FIRST LOADED ELEMENT ALWAYS
+010948*    SEEDS MAX; WITH NOTHING LOADED THAT ASSUMPTION NEVER HELD,
+010949*    SO LEAVING S AT 1 WOULD MAKE 6000-WRITE-SORTED-REPORT AND
+010950*    6200-WRITE-INTERFACE-RECORDS REPORT A FABRICATED SURVIVOR OF
+010951*    WHATEVER SVEC(1) HAPPENED TO CONTAIN.  WS-LOAD-COUNT, NOT I,
+010952*    IS THE GUARD HERE - 3000-DISPLAY-INPUT REUSES I AS ITS OWN
+010953*    PERFORM VARYING LOOP CONTROL AND LEAVES IT AT
+010954*    VECTOR-LENGTH + 1 ON EXIT, SO BY THE TIME THIS PARAGRAPH RUNS
+010955*    I NO LONGER MEANS "ELEMENTS LOADED, PLUS ONE".  WS-LOAD-COUNT
+010956*    IS SET FROM I RIGHT AFTER THE LOAD LOOP, BEFORE 3000-DISPLAY-
+010957*    INPUT GETS A CHANCE TO CLOBBER IT.
+011200******************************************************************
+011300 4000-FINALIZE-SORT.
+011400     IF WS-LOAD-COUNT > 1
+011800         MOVE MAX TO SVEC(S)
+011850     ELSE
+011870         MOVE ZERO TO S
+011900     END-IF.
+011901 4000-EXIT.
+011902     EXIT.
+011910******************************************************************
+011920*    4100-STALIN-SORT-ELEMENT
+011930*    ASCENDING MODE KEEPS AN ELEMENT ONLY WHEN IT IS NOT LESS
+011940*    THAN THE RUNNING MAXIMUM SEEN SO FAR - THE CLASSIC "STALIN
+011950*    SORT".  DESCENDING MODE (WS-SORT-DESCENDING) KEEPS AN
+011960*    ELEMENT ONLY WHEN IT IS NOT GREATER THAN THE RUNNING
+011970*    MINIMUM, FOR A LARGEST-FIRST SURVIVOR LIST.
+011980******************************************************************
+012100 4100-STALIN-SORT-ELEMENT.
+012110     IF WS-SORT-DESCENDING
+012120         IF VEC(I) <= MAX
+012130             MOVE MAX TO SVEC(S)
+012140             ADD 1 TO S
+012150             MOVE VEC(I) TO MAX
+012160         ELSE
+012170             PERFORM 4200-WRITE-REJECT THRU 4200-EXIT
+012180         END-IF
+012190     ELSE
+012200         IF VEC(I) >= MAX
+012300             MOVE MAX TO SVEC(S)
+012400             ADD 1 TO S
+012500             MOVE VEC(I) TO MAX
+012510         ELSE
+012520             PERFORM 4200-WRITE-REJECT THRU 4200-EXIT
+012530         END-IF
+012600     END-IF.
+012700 4100-EXIT.
+012800     EXIT.
+012810******************************************************************
+012820*    4200-WRITE-REJECT LOGS AN ELEMENT THAT STALIN-SORT THREW
+012821*    AWAY, WITH ITS ORIGINAL POSITION IN VEC, TO THE REJECTS-OUT
+012822*    REPORT, THEN SETS WS-JUST-REJECTED-SWITCH SO
+012823*    2000-LOAD-AND-SORT-VECTOR FORCES A CHECKPOINT FOR THIS RECORD
+012824*    ONCE I HAS BEEN ADVANCED - NOT HERE, SINCE I HAS NOT BEEN
+012825*    ADVANCED PAST THIS ELEMENT YET AND A CHECKPOINT WRITTEN NOW
+012826*    WOULD RESTORE THE WRONG I. A CHECKPOINT THAT NEVER LAGS
+012827*    BEHIND A REJECTS-OUT WRITE ALREADY FLUSHED IS WHAT KEEPS A
+012828*    RESTART FROM RE-DECIDING AND RE-LOGGING THIS SAME ELEMENT A
+012829*    SECOND TIME.
+012852******************************************************************
+012860 4200-WRITE-REJECT.
+012870     ADD 1 TO WS-REJECT-COUNT.
+012880     MOVE I TO WS-RJ-POS-NUM.
+012890     MOVE VEC(I) TO WS-RJ-VALUE.
+012900     WRITE REJECTS-OUT-RECORD FROM WS-REJECT-DETAIL-LINE.
+012905     MOVE 'Y' TO WS-JUST-REJECTED-SWITCH.
+012910 4200-EXIT.
+012920     EXIT.
+012900******************************************************************
+013000*    5000-DISPLAY-OUTPUT
+013100*    ECHOES THE SURVIVING SORTED VECTOR TO THE JOB LOG.  BOUNDED
+013110*    BY S, NOT VECTOR-LENGTH, FOR THE SAME REASON 3000-DISPLAY-
+013120*    INPUT IS BOUNDED BY WS-LOAD-COUNT - SORTED-VECTOR IS NEVER
+013130*    CLEARED BETWEEN VECTORS EITHER.
+013200******************************************************************
+013300 5000-DISPLAY-OUTPUT.
+013400     DISPLAY "out array".
+013500     PERFORM 5100-DISPLAY-OUTPUT-ELEMENT THRU 5100-EXIT
+013600         VARYING I FROM 1 BY 1 UNTIL I > S.
+013700     DISPLAY " ".
+013800 5000-EXIT.
+013900     EXIT.
+014000 5100-DISPLAY-OUTPUT-ELEMENT.
+014100     DISPLAY SVEC(I) " " WITH NO ADVANCING.
+014200 5100-EXIT.
+014300     EXIT.
+014310******************************************************************
+014320*    6000-WRITE-SORTED-REPORT
+014330*    WRITES A DATED HEADER FOLLOWED BY SVEC(1) THRU SVEC(S) TO
+014340*    THE SORTED-OUT FILE SO THE RESULT OF THE RUN SURVIVES PAST
+014350*    THE JOB LOG, THEN WRITES THE SAME SURVIVORS TO THE
+014351*    INTERFACE-OUT FILE AS PLAIN FIXED-WIDTH DETAIL RECORDS PLUS A
+014352*    TRAILER, FOR A DOWNSTREAM STEP TO PICK UP WITHOUT PARSING A
+014353*    DATED, LABELED REPORT LINE.
+014360******************************************************************
+014370 6000-WRITE-SORTED-REPORT.
+014380     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+014390     MOVE WS-CURR-MM TO WS-RH-MM.
+014400     MOVE WS-CURR-DD TO WS-RH-DD.
+014410     MOVE WS-CURR-YYYY TO WS-RH-YYYY.
+014420     MOVE S TO WS-RH-SURVIVORS.
+014425     MOVE WS-CURRENT-VECTOR-ID TO WS-RH-VECTOR-ID.
+014430     WRITE SORTED-OUT-RECORD FROM WS-REPORT-HEADER-LINE.
+014440     PERFORM 6100-WRITE-SORTED-DETAIL THRU 6100-EXIT
+014450         VARYING I FROM 1 BY 1 UNTIL I > S.
+014453     PERFORM 6200-WRITE-INTERFACE-RECORDS THRU 6200-EXIT.
+014460 6000-EXIT.
+014470     EXIT.
+014480 6100-WRITE-SORTED-DETAIL.
+014490     MOVE I TO WS-RD-POS-NUM.
+014500     MOVE SVEC(I) TO WS-RD-VALUE.
+014510     WRITE SORTED-OUT-RECORD FROM WS-REPORT-DETAIL-LINE.
+014520 6100-EXIT.
+014530     EXIT.
+014531******************************************************************
+014532*    6200-WRITE-INTERFACE-RECORDS
+014533*    WRITES ONE IF-IS-DETAIL RECORD PER SURVIVOR, SVEC(1) THRU
+014534*    SVEC(S), FOLLOWED BY A SINGLE IF-IS-TRAILER RECORD CARRYING
+014535*    THE SURVIVOR COUNT, ALL TAGGED WITH THE CURRENT VECTOR ID.
+014536******************************************************************
+014537 6200-WRITE-INTERFACE-RECORDS.
+014538     MOVE SPACES TO IF-RECORD.
+014538     MOVE WS-CURRENT-VECTOR-ID TO IF-VECTOR-ID.
+014539     MOVE 'D' TO IF-RECORD-TYPE.
+014540     PERFORM 6210-WRITE-INTERFACE-DETAIL THRU 6210-EXIT
+014541         VARYING I FROM 1 BY 1 UNTIL I > S.
+014542     MOVE 'T' TO IF-RECORD-TYPE.
+014543     MOVE S TO IF-VALUE.
+014544     WRITE IF-RECORD.
+014545 6200-EXIT.
+014546     EXIT.
+014547 6210-WRITE-INTERFACE-DETAIL.
+014548     MOVE SVEC(I) TO IF-VALUE.
+014549     WRITE IF-RECORD.
+014550 6210-EXIT.
+014551     EXIT.
+014531******************************************************************
+014532*    6500-WRITE-CHECKPOINT SNAPSHOTS I, S, MAX AND THE SURVIVORS
+014533*    COMMITTED SO FAR (SVEC(1) THRU SVEC(S - 1)) TO
+014534*    CHECKPOINT-OUT. THE RUNNING COMPARATOR IN MAX HAS NOT BEEN
+014535*    COMMITTED TO SVEC(S) YET, SO IT TRAVELS SEPARATELY IN
+014536*    CKO-MAX. CKO-VECTOR-COMPLETE-SWITCH COMES FROM
+014537*    WS-VECTOR-COMPLETE-SWITCH, WHICH THE CALLER SETS TO 'Y' ONLY
+014538*    WHEN THIS CHECKPOINT IS BEING FORCED BECAUSE THE VECTOR HAS
+014539*    FULLY FLUSHED, SO A RESTART KNOWS WHETHER THIS RECORD
+014540*    DESCRIBES A VECTOR STILL IN FLIGHT OR ONE ALREADY DONE.
+014540*    CKO-REJECT-COUNT/CKO-ERROR-COUNT TRAVEL WITH EVERY CHECKPOINT
+014540*    TOO, SO A RESTART'S JOB-TOTAL TRAILER ON REJECTS-OUT/
+014540*    ERRORS-OUT COUNTS WHAT THE ABENDED RUN ALREADY LOGGED, NOT
+014540*    JUST WHAT HAPPENS AFTER THE RESTART.
+014541******************************************************************
+014538 6500-WRITE-CHECKPOINT.
+014539     MOVE I TO CKO-I.
+014540     MOVE S TO CKO-S.
+014541     MOVE MAX TO CKO-MAX.
+014541     MOVE WS-TOTAL-RECS-READ TO CKO-TOTAL-RECS.
+014541     MOVE WS-VECTOR-RECS-READ TO CKO-VECTOR-RECS-READ.
+014541     MOVE WS-VECTOR-COMPLETE-SWITCH TO CKO-VECTOR-COMPLETE-SWITCH.
+014541     MOVE WS-REJECT-COUNT TO CKO-REJECT-COUNT.
+014541     MOVE WS-ERROR-COUNT TO CKO-ERROR-COUNT.
+014542     IF S > 1
+014543         COMPUTE CKO-SVEC-COUNT = S - 1
+014544     ELSE
+014545         MOVE 1 TO CKO-SVEC-COUNT
+014546     END-IF.
+014547     PERFORM 6510-COPY-SVEC-ELEMENT THRU 6510-EXIT
+014548         VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > CKO-SVEC-COUNT.
+014549     WRITE CKO-RECORD.
+014550 6500-EXIT.
+014551     EXIT.
+014552 6510-COPY-SVEC-ELEMENT.
+014553     MOVE SVEC(WS-SUB) TO CKO-SVEC(WS-SUB).
+014554 6510-EXIT.
+014555     EXIT.
+014560******************************************************************
+014570*    9000-TERMINATE CLOSES OUT ALL FILES FOR THIS RUN. REACHING
+014571*    THIS PARAGRAPH MEANS THE JOB RAN TO COMPLETION, SO CHKPT HAS
+014572*    NO FURTHER PURPOSE - IT IS REOPENED OUTPUT AND IMMEDIATELY
+014573*    CLOSED AGAIN TO TRUNCATE IT BACK TO EMPTY, SO
+014574*    0500-DETECT-RESTART DOES NOT MISTAKE TONIGHT'S LEFTOVER
+014575*    CHECKPOINTS FOR TOMORROW'S RESTART. BEFORE REJECTS-OUT AND
+014576*    ERRORS-OUT ARE CLOSED, 9100-WRITE-AUDIT-TRAILERS APPENDS
+014577*    EACH REPORT'S JOB-WIDE TOTAL - THE ONLY USE ANYWHERE OF
+014578*    WS-REJECT-COUNT AND WS-ERROR-COUNT, WHICH OTHERWISE JUST
+014579*    ACCUMULATE ACROSS THE WHOLE JOB WITH NOTHING TO SHOW FOR IT.
+014590******************************************************************
+014600 9000-TERMINATE.
+014610     CLOSE VECTOR-IN.
+014620     CLOSE SORTED-OUT.
+014625     PERFORM 9100-WRITE-AUDIT-TRAILERS THRU 9100-EXIT.
+014630     CLOSE REJECTS-OUT.
+014640     CLOSE ERRORS-OUT.
+014650     CLOSE CHECKPOINT-OUT.
+014660     CLOSE INTERFACE-OUT.
+014670     OPEN OUTPUT CHECKPOINT-OUT.
+014680     CLOSE CHECKPOINT-OUT.
+015000 9000-EXIT.
+015100     EXIT.
+015110******************************************************************
+015120*    9100-WRITE-AUDIT-TRAILERS APPENDS ONE TRAILER LINE APIECE TO
+015121*    REJECTS-OUT AND ERRORS-OUT GIVING THE JOB-WIDE TOTAL ELEMENTS
+015122*    REJECTED AND ERRORS LOGGED, ACROSS EVERY VECTOR IN THE BATCH
+015123*    - A SANITY CHECK AGAINST THE PER-VECTOR DETAIL LINES ABOVE IT
+015124*    IN EACH REPORT.
+015170******************************************************************
+015180 9100-WRITE-AUDIT-TRAILERS.
+015190     MOVE WS-REJECT-COUNT TO WS-RJT-COUNT.
+015200     WRITE REJECTS-OUT-RECORD FROM WS-REJECT-TRAILER-LINE.
+015210     MOVE WS-ERROR-COUNT TO WS-ERT-COUNT.
+015220     WRITE ERRORS-OUT-RECORD FROM WS-ERROR-TRAILER-LINE.
+015230 9100-EXIT.
+015240     EXIT.
