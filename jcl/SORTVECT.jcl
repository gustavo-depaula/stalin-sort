@@ -0,0 +1,56 @@
+//SORTVECT JOB (ACCTG01),'STALIN SORT - NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//*  SORTVECT - NIGHTLY STALIN SORT BATCH RUN
+//*  ------------------------------------------------------------------
+//*  STEP SORT RUNS SORTVECT AGAINST THE NIGHT'S VECTOR-IN FEED AND
+//*  PRODUCES, PER VECTOR ID IN THE BATCH:
+//*    SORTEDOUT  - DATED, LABELED SURVIVOR REPORT (JOB LOG BACKUP)
+//*    REJECTSOUT - AUDIT REPORT OF ELEMENTS STALIN-SORT DROPPED
+//*    ERRORSOUT  - AUDIT REPORT OF MALFORMED OR OUT-OF-RANGE INPUT
+//*    SVECIFC    - FIXED-WIDTH INTERFACE FILE (SVEC(1) THRU SVEC(S)
+//*                 PLUS A TRAILER RECORD GIVING THE SURVIVOR COUNT)
+//*                 FOR THE NEXT STEP IN THE CHAIN TO PICK UP
+//*  CHKPT CARRIES CHECKPOINT/RESTART STATE - IF THIS JOB ABENDS
+//*  PARTWAY THROUGH A LONG VECTOR, RESUBMIT IT UNCHANGED AND SORTVECT
+//*  PICKS UP WHERE IT LEFT OFF INSTEAD OF RESORTING FROM SCRATCH.
+//*  STEP NEXTSTEP RECEIVES SVECIFC AS ITS OWN INPUT, CONTINUING THE
+//*  NIGHTLY CHAIN - IT DOES NOT RUN IF SORT ABENDS.
+//*********************************************************************
+//*
+//SORT     EXEC PGM=SORTVECT
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//VECTORIN DD   DSN=PROD.STALIN.VECTORIN,DISP=SHR
+//SORTEDOUT DD  DSN=PROD.STALIN.SORTEDOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//REJECTSOUT DD DSN=PROD.STALIN.REJECTSOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ERRORSOUT DD  DSN=PROD.STALIN.ERRORSOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CHKPT    DD   DSN=PROD.STALIN.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=3023,BLKSIZE=3023)
+//SVECIFC  DD   DSN=PROD.STALIN.SVECIFC,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*********************************************************************
+//*  NEXTSTEP - HANDS SVECIFC OFF TO THE REST OF THE NIGHTLY CHAIN.
+//*  RUNS ONLY IF SORT COMPLETED (COND TESTS FOR A NONZERO RETURN
+//*  CODE FROM STEP SORT).
+//*********************************************************************
+//*
+//NEXTSTEP EXEC PGM=SVECRECV,COND=(0,NE,SORT)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SVECIN   DD   DSN=PROD.STALIN.SVECIFC,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
